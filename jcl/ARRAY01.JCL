@@ -0,0 +1,91 @@
+//ARRAY01  JOB (ACCTNO),'BB - CHAR TABLE',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* JOB ARRAY01 - BUILD THE CHARACTER INDEX, CROSS-REFERENCE      *
+//*               REPORT, AND COLLATING SEQUENCE REFERENCE FILE.  *
+//*                                                                *
+//* RESTART POINT - STEP010 CHECKPOINTS ITSELF (SEE ALPHACKP       *
+//*   BELOW) AFTER EVERY CHARACTER IT WRITES, KEYED ON THE TABLE   *
+//*   NUMBER AND CHAR TABLE POSITION (INDEX-1) LAST COMPLETED. IF  *
+//*   STEP010 ABENDS, RESUBMIT THE JOB WITH RESTART=STEP010 ADDED  *
+//*   TO THE JOB CARD ABOVE, FOR EXAMPLE:                          *
+//*        //ARRAY01  JOB (ACCTNO),'BB - CHAR TABLE',CLASS=A,      *
+//*        //             MSGCLASS=X,NOTIFY=&SYSUID,               *
+//*        //             RESTART=STEP010                          *
+//*   (RESTART= IS A JOB-CARD PARAMETER, NOT AN EXEC PARAMETER -    *
+//*   IT TELLS THE OPERATING SYSTEM WHICH STEP TO RESUME AT; IT     *
+//*   HAS NOTHING TO DO WITH ARRAY01'S OWN CHECKPOINT LOGIC BELOW.) *
+//*   DO NOT DELETE OR RESTAGE ALPHACKP, ALPHAIDX, ALPHARPT,        *
+//*   ALPHALKO, ALPHARJT, OR ALPHACOL - THE PROGRAM DETECTS THE     *
+//*   CHECKPOINT RECORD LEFT BEHIND BY THE ABENDED RUN, REOPENS     *
+//*   EACH OF THOSE FILES EXTEND INSTEAD OF OUTPUT, AND RESUMES     *
+//*   ONE POSITION PAST THE LAST CHECKPOINT. A RUN THAT REACHES     *
+//*   9000-TERMINATE NORMALLY CLEARS ALPHACKP SO THE NEXT           *
+//*   SCHEDULED RUN STARTS FRESH RATHER THAN LOOKING LIKE A         *
+//*   RESTART.                                                      *
+//*--------------------------------------------------------------*
+//*
+//STEP010  EXEC PGM=ARRAY01,PARM='BATCH'
+//STEPLIB  DD   DSN=PROD.ARRAY01.LOADLIB,DISP=SHR
+//ALPHAIDX DD   DSN=PROD.ARRAY01.ALPHAIDX,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(80,(50,10)),UNIT=SYSDA,
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=8000)
+//ALPHACTL DD   DSN=PROD.ARRAY01.ALPHACTL,DISP=SHR
+//ALPHALKP DD   DSN=PROD.ARRAY01.ALPHALKP,DISP=SHR
+//ALPHALKO DD   DSN=PROD.ARRAY01.ALPHALKO,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(80,(10,5)),UNIT=SYSDA,
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=8000)
+//ALPHARJT DD   DSN=PROD.ARRAY01.ALPHARJT,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(80,(10,5)),UNIT=SYSDA,
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=8000)
+//ALPHARPT DD   DSN=PROD.ARRAY01.ALPHARPT,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(132,(50,10)),UNIT=SYSDA,
+//             DCB=(RECFM=FB,LRECL=132,BLKSIZE=13200)
+//ALPHAAUD DD   DSN=PROD.ARRAY01.ALPHAAUD,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(80,(10,5)),UNIT=SYSDA,
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=8000)
+//ALPHACOL DD   DSN=PROD.ARRAY01.ALPHACOL,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(80,(50,10)),UNIT=SYSDA,
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=8000)
+//ALPHACKP DD   DSN=PROD.ARRAY01.ALPHACKP,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(80,(5,5)),UNIT=SYSDA,
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=8000)
+//SYSOUT   DD   SYSOUT=*
+//*
+//*--------------------------------------------------------------*
+//* STEP020 - SORT ALPHAIDX, THE CHARACTER INDEX MASTER FILE      *
+//*           ARRAY01 JUST WROTE, BY CHARACTER (AIR-CHARACTER,     *
+//*           BYTE 8 OF ALPHA-INDEX-RECORD), USING THE SHOP-        *
+//*           MAINTAINED COLLATING SEQUENCE ARRAY01 JUST REFRESHED *
+//*           IN ALPHACOL. THIS STEP ONLY                          *
+//*           RUNS IF STEP010 ENDED WITH A ZERO CONDITION CODE -   *
+//*           A NONZERO RETURN CODE FROM ARRAY01 (FOR EXAMPLE, A   *
+//*           VALIDATION REJECTION) MEANS ALPHACOL MAY BE STALE    *
+//*           OR INCOMPLETE, SO THE SORT IS SKIPPED RATHER THAN    *
+//*           RUN AGAINST BAD DATA.                                *
+//*                                                                 *
+//*           NOTE - THE ALTSEQ CODE= BELOW IS A COMPILE-TIME      *
+//*           LITERAL TRANSLATING EACH LETTER TO ITS ALPHACOL       *
+//*           POSITION (01-1A) SO THE SORT ORDERS ON THE SHOP        *
+//*           SEQUENCE INSTEAD OF NATIVE EBCDIC. IT MUST BE KEPT     *
+//*           IN SYNC BY HAND WITH ALPHACOL WHENEVER OPERATIONS      *
+//*           CHANGES THE CUSTOM SEQUENCE THROUGH ALPHAMNT (SEE      *
+//*           ARRAY01'S MODIFICATION HISTORY FOR WHY THIS CANNOT     *
+//*           BE WIRED UP AUTOMATICALLY). AS SHIPPED IT REFLECTS     *
+//*           THE DEFAULT UPPERCASE TABLE (A=01 ... Z=1A).           *
+//*--------------------------------------------------------------*
+//STEP020  EXEC PGM=SORT,COND=(0,NE,STEP010)
+//SORTIN   DD   DSN=PROD.ARRAY01.ALPHAIDX,DISP=SHR
+//SORTOUT  DD   DSN=PROD.ARRAY01.ALPHAIDX.SORTED,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(80,(50,10)),UNIT=SYSDA,
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=8000)
+//SYSIN    DD   *
+  ALTSEQ CODE=(C1,01,C2,02,C3,03,C4,04,C5,05,C6,06,C7,07,C8,08,
+               C9,09,D1,0A,D2,0B,D3,0C,D4,0D,D5,0E,D6,0F,D7,10,
+               D8,11,D9,12,E2,13,E3,14,E4,15,E5,16,E6,17,E7,18,
+               E8,19,E9,1A)
+  SORT FIELDS=(8,1,CH,A)
+/*
+//SYSOUT   DD   SYSOUT=*
+//*
