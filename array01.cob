@@ -1,32 +1,974 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. array01.
-      * A GnuCOBOL program
-      * Simple array.
-      * Important things: REDEFINES, OCCURS, PERFORM VARYING
-      *
-      * On: 03/10/2019
-      * By: Bill Blasingim
-      *             
-       ENVIRONMENT DIVISION.      
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-
-       DATA DIVISION.
-       FILE SECTION.
-   
-       WORKING-STORAGE SECTION.
-         01 WORK-AREA.
-           05 ALPHA        PIC X(26) VALUE "ABCDEFGHIJKLMNOPQRSTUVWXYZ".
-           05 FILLER REDEFINES ALPHA. 
-               10 CHAR     PIC X OCCURS 26 TIMES
-                           INDEXED BY INDEX-1.
-       PROCEDURE DIVISION.
-           PERFORM PRINT-CHARS VARYING INDEX-1 FROM 1 BY 1
-               UNTIL INDEX-1 > 26.
-           STOP RUN.
-         
-         PRINT-CHARS.
-               DISPLAY CHAR (INDEX-1).
-
-         
-
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    ARRAY01.
+000300 AUTHOR.        BILL BLASINGIM.
+000400 INSTALLATION.  DATA PROCESSING.
+000500 DATE-WRITTEN.  03/10/2019.
+000600 DATE-COMPILED.
+000700*--------------------------------------------------------------*
+000800* A GnuCOBOL program.                                          *
+000900* Simple array.                                                *
+001000* Important things: REDEFINES, OCCURS, PERFORM VARYING         *
+001100*--------------------------------------------------------------*
+001200* MODIFICATION HISTORY.                                        *
+001300*   03/10/2019  BB   ORIGINAL PROGRAM.                          *
+001400*   08/09/2026  BB   ADD ALPHA-INDEX-FILE - PRINT-CHARS NOW     *
+001500*                    WRITES EACH CHAR/POSITION PAIR TO A        *
+001600*                    SEQUENTIAL MASTER REFERENCE FILE IN        *
+001700*                    ADDITION TO THE CONSOLE DISPLAY.           *
+001800*   08/09/2026  BB   ADD ALPHA-CONTROL-FILE - THE WORKING       *
+001900*                    CHARACTER STRING IS NOW READ FROM A        *
+002000*                    CONTROL RECORD AT STARTUP INSTEAD OF A     *
+002100*                    HARDCODED VALUE CLAUSE, SO OPERATIONS CAN  *
+002200*                    SWAP CHARACTER SETS WITHOUT A RECOMPILE.   *
+002300*                    THE COMPILED-IN VALUE IS KEPT AS THE       *
+002400*                    DEFAULT USED WHEN NO CONTROL RECORD IS     *
+002500*                    SUPPLIED.                                  *
+002600*   08/09/2026  BB   ADD A REVERSE LOOKUP MODE - CTL-RUN-MODE    *
+002700*                    OF L OR B DRIVES ALPHA-LOOKUP-FILE          *
+002800*                    TRANSACTIONS THROUGH A SEARCH AGAINST THE   *
+002900*                    CHAR TABLE AND WRITES THE MATCHING          *
+003000*                    POSITION TO ALPHA-LOOKUP-OUT.                *
+003100*   08/09/2026  BB   ADD 2000-VALIDATE-ALPHA - THE 26 CHAR       *
+003200*                    OCCURRENCES ARE CHECKED FOR BLANKS AND      *
+003300*                    DUPLICATES BEFORE PRINT-CHARS OR LOOKUP     *
+003400*                    MODE RUNS. A FAILED CHECK WRITES A          *
+003500*                    REJECTION RECORD TO ALPHA-REJECT-FILE AND   *
+003600*                    BYPASSES THE MAIN PROCESSING.               *
+003700*   08/09/2026  BB   ADD ALPHA-REPORT-FILE - PRINT-CHARS NOW     *
+003800*                    PRODUCES A PAGINATED CHARACTER INDEX        *
+003900*                    CROSS-REFERENCE REPORT WITH A RUN-DATE      *
+004000*                    HEADING AND COLUMN HEADINGS IN PLACE OF     *
+004100*                    THE BARE CONSOLE DISPLAY.                  *
+004200*   08/09/2026  BB   ADD ALPHA-LOWER AND ALPHA-CUSTOM TABLES     *
+004300*                    AND CTL-TABLE-SELECT - A RUN NOW PROCESSES  *
+004400*                    THE UPPER, LOWER, AND/OR SHOP-DEFINED        *
+004500*                    CUSTOM CHARACTER TABLE, ONE TABLE AT A       *
+004600*                    TIME, AS DIRECTED BY THE CONTROL RECORD.     *
+004700*   08/09/2026  BB   ADD ALPHA-AUDIT-FILE - EVERY RUN APPENDS     *
+004800*                    AN AUDIT RECORD WITH THE RUN DATE/TIME,      *
+004900*                    OPERATOR OR JOB ID, AND THE NUMBER OF         *
+005000*                    CHARACTERS WRITTEN, SO THE LAST REGENERATION *
+005100*                    OF THE CHARACTER INDEX CAN BE TRACED.         *
+005200*   08/09/2026  BB   ADD ALPHA-COLLATE-FILE - PRINT-CHARS NOW      *
+005300*                    EMITS EACH TABLE'S POSITION/CHARACTER         *
+005400*                    ORDERING TO A COLLATING SEQUENCE REFERENCE    *
+005500*                    FILE FOR DOWNSTREAM SORT STEPS TO READ.       *
+005600*                    SEE NOTE BELOW ON SORT ALPHABET.              *
+005700*   08/09/2026  BB   ADD ALPHA-CHECKPOINT-FILE - PRINT-CHARS       *
+005800*                    NOW LOGS A CHECKPOINT RECORD AFTER EACH       *
+005900*                    CHARACTER, AND STARTUP RELOADS THE LAST ONE   *
+006000*                    SO A RERUN AFTER A MID-RUN ABEND RESUMES      *
+006100*                    JUST PAST THE LAST COMPLETED TABLE/POSITION   *
+006200*                    RATHER THAN FROM POSITION 1.                  *
+006300*   NOTE - ALPHA-COLLATE-FILE IS A REFERENCE FILE, NOT A TRUE      *
+006400*          SORT ALPHABET TABLE. THIS COMPILER'S SORT ALPHABET      *
+006500*          CLAUSE TAKES ONLY A SPECIAL-NAMES LITERAL FIXED AT      *
+006600*          COMPILE TIME, SO A RUNTIME-LOADED SEQUENCE CANNOT BE    *
+006700*          WIRED DIRECTLY INTO A SORT STEP'S ALPHABET PHRASE.      *
+006800*          DOWNSTREAM JOBS READ THIS FILE TO KEEP THEIR OWN         *
+006900*          ALPHABET CLAUSE IN SYNC WITH THE SHOP-MAINTAINED         *
+007000*          SEQUENCE.                                                *
+007100*   08/09/2026  BB   ADD AIR-TABLE-ID TO ALPHA-INDEX-RECORD AND      *
+007200*                    ALR-TABLE-ID TO ALPHA-LOOKUP-RESULT, AND ADD    *
+007300*                    THE ACTIVE TABLE NAME TO THE CROSS-REFERENCE    *
+007400*                    REPORT HEADING - AN "ALL" RUN OTHERWISE         *
+007500*                    LEAVES EACH TABLE'S POSITION 01-26 RECORDS,     *
+007600*                    LOOKUP RESULTS, AND REPORT PAGES INDISTINGUISH- *
+007700*                    ABLE FROM ONE ANOTHER.                          *
+007800*   08/09/2026  BB   WS-RECORD-COUNT NOW ALSO COUNTS LOOKUP          *
+007900*                    TRANSACTIONS (4100-LOOKUP-ONE) SO THE AUDIT      *
+008000*                    RECORD REFLECTS WORK DONE ON A LOOKUP-ONLY       *
+008100*                    (CTL-RUN-MODE = L) RUN INSTEAD OF ALWAYS         *
+008200*                    SHOWING ZERO. ALSO ADDED 1900-VALIDATE-         *
+008300*                    RESTART, WHICH REJECTS A RESTART WHOSE           *
+008400*                    CHECKPOINTED TABLE NUMBER NO LONGER FITS THE     *
+008500*                    TABLE LIST BUILT FROM THIS RUN'S CTL-TABLE-      *
+008600*                    SELECT (E.G. THE SELECTOR WAS NARROWED SINCE     *
+008700*                    THE ABEND) INSTEAD OF SILENTLY PERFORMING THE    *
+008800*                    MAIN LOOP ZERO TIMES AND TERMINATING AS IF THE   *
+008900*                    RUN HAD COMPLETED NORMALLY.                      *
+009000*   08/09/2026  BB   1900-VALIDATE-RESTART NOW ALSO CHECKS THE        *
+009100*                    CHECKPOINTED TABLE LETTER (CKP-TABLE-ID) AGAINST *
+009200*                    THIS RUN'S TABLE LIST ENTRY, NOT JUST THE TABLE   *
+009300*                    NUMBER - A SELECTOR CHANGE THAT LEAVES THE        *
+009400*                    TABLE COUNT UNCHANGED (E.G. "L" TO "C") USED TO   *
+009500*                    SLIP PAST THE OLD CHECK AND RESUME THE WRONG      *
+009600*                    TABLE. ALSO ADDED CKP-LOOKUP-COUNT SO A RESTART   *
+009700*                    DURING LOOKUP PROCESSING (4000-LOOKUP-MODE) NOW   *
+009800*                    SKIPS TRANSACTIONS ALREADY WRITTEN TO ALPHA-      *
+009900*                    LOOKUP-OUT INSTEAD OF REPROCESSING AND            *
+010000*                    DUPLICATING THEM.                                *
+010100*   08/09/2026  BB   JCL/ARRAY01.JCL - CHANGED THE ABNORMAL-           *
+010200*                    TERMINATION DISPOSITION ON ALPHAIDX, ALPHALKO,    *
+010300*                    ALPHARJT, ALPHARPT, ALPHAAUD, ALPHACOL, AND       *
+010400*                    ALPHACKP FROM DELETE TO CATLG SO AN ABEND DOES    *
+010500*                    NOT SCRATCH THE CHECKPOINT/RESTART DATA AND       *
+010600*                    AUDIT HISTORY THOSE FILES EXIST TO PRESERVE.      *
+010700*                    ALSO REMOVED THE INERT COND=(0,NE) FROM STEP010,  *
+010800*                    THE JOB'S FIRST STEP, WHICH HAS NO PRIOR STEP'S   *
+010900*                    RETURN CODE TO TEST.                              *
+011000*   08/09/2026  BB   JCL/ARRAY01.JCL'S STEP020 SORT FIELDS NOW KEYS    *
+011100*                    ON BYTE 8 (AIR-CHARACTER), NOT BYTE 5 (THE        *
+011200*                    SECOND DIGIT OF AIR-POSITION) - THE STEP WAS      *
+011300*                    REORDERING BY A FRAGMENT OF THE POSITION NUMBER   *
+011400*                    INSTEAD OF BY CHARACTER. ALSO CORRECTED STEP020'S  *
+011500*                    COMMENT, WHICH DESCRIBED SORTIN AS THE CROSS-      *
+011600*                    REFERENCE REPORT WHEN IT IS ACTUALLY ALPHAIDX,     *
+011700*                    THE CHARACTER INDEX MASTER FILE. 9000-TERMINATE    *
+011800*                    NOW ALSO SETS RETURN-CODE 8 (DISTINCT FROM THE     *
+011900*                    RESTART MISMATCH'S 16) WHEN 2000-VALIDATE-ALPHA    *
+012000*                    REJECTED ANY TABLE THIS RUN, SO JCL/ARRAY01.JCL'S  *
+012100*                    STEP020 COND CHECK CAN ACTUALLY DETECT A           *
+012200*                    REJECTION AND SKIP SORTING A COLLATE FILE THAT     *
+012300*                    MAY BE MISSING THE REJECTED TABLE'S ROWS, AS THE   *
+012400*                    STEP'S OWN COMMENTARY ALREADY CLAIMED IT DID.      *
+012500*                    ALPHA-CHECKPOINT-RECORD NOW ALSO CARRIES           *
+012600*                    CKP-RUN-MODE, AND 1900-VALIDATE-RESTART COMPARES   *
+012700*                    IT AGAINST CTL-RUN-MODE IN ADDITION TO THE         *
+012800*                    EXISTING TABLE NUMBER AND LETTER CHECKS, SO A      *
+012900*                    RUN MODE NARROWED SINCE THE ABEND (E.G. "B" TO     *
+013000*                    "L") NO LONGER LETS A RESTART SILENTLY SKIP        *
+013100*                    WRITING THE REMAINDER OF AN IN-PROGRESS TABLE'S    *
+013200*                    POSITIONS TO ALPHA-INDEX-FILE, ALPHA-REPORT-FILE,  *
+013300*                    AND ALPHA-COLLATE-FILE.                           *
+013400*--------------------------------------------------------------*
+013500 ENVIRONMENT DIVISION.
+013600 INPUT-OUTPUT SECTION.
+013700 FILE-CONTROL.
+013800
+013900     SELECT ALPHA-INDEX-FILE ASSIGN TO ALPHAIDX
+014000         ORGANIZATION IS SEQUENTIAL.
+014100
+014200     SELECT ALPHA-CONTROL-FILE ASSIGN TO ALPHACTL
+014300         ORGANIZATION IS SEQUENTIAL.
+014400
+014500     SELECT ALPHA-LOOKUP-FILE ASSIGN TO ALPHALKP
+014600         ORGANIZATION IS SEQUENTIAL.
+014700
+014800     SELECT ALPHA-LOOKUP-OUT ASSIGN TO ALPHALKO
+014900         ORGANIZATION IS SEQUENTIAL.
+015000
+015100     SELECT ALPHA-REJECT-FILE ASSIGN TO ALPHARJT
+015200         ORGANIZATION IS SEQUENTIAL.
+015300
+015400     SELECT ALPHA-REPORT-FILE ASSIGN TO ALPHARPT
+015500         ORGANIZATION IS SEQUENTIAL.
+015600
+015700     SELECT ALPHA-AUDIT-FILE ASSIGN TO ALPHAAUD
+015800         ORGANIZATION IS SEQUENTIAL.
+015900
+016000     SELECT ALPHA-COLLATE-FILE ASSIGN TO ALPHACOL
+016100         ORGANIZATION IS SEQUENTIAL.
+016200
+016300     SELECT ALPHA-CHECKPOINT-FILE ASSIGN TO ALPHACKP
+016400         ORGANIZATION IS SEQUENTIAL.
+016500
+016600
+016700 DATA DIVISION.
+016800 FILE SECTION.
+016900
+017000*--------------------------------------------------------------*
+017100* ALPHA-INDEX-FILE - MASTER CHARACTER/POSITION REFERENCE FILE.  *
+017200*--------------------------------------------------------------*
+017300 FD  ALPHA-INDEX-FILE
+017400     RECORDING MODE IS F
+017500     LABEL RECORDS ARE STANDARD
+017600     RECORD CONTAINS 80 CHARACTERS.
+017700 01  ALPHA-INDEX-RECORD.
+017800     05  AIR-TABLE-ID          PIC X(01).
+017900     05  FILLER                PIC X(02).
+018000     05  AIR-POSITION          PIC 9(02).
+018100     05  FILLER                PIC X(02).
+018200     05  AIR-CHARACTER         PIC X(01).
+018300     05  FILLER                PIC X(72).
+018400
+018500*--------------------------------------------------------------*
+018600* ALPHA-CONTROL-FILE - WORKING CHARACTER STRING CONTROL FILE.   *
+018700*--------------------------------------------------------------*
+018800 FD  ALPHA-CONTROL-FILE
+018900     RECORDING MODE IS F
+019000     LABEL RECORDS ARE STANDARD
+019100     RECORD CONTAINS 80 CHARACTERS.
+019200     COPY ALPHACTL.
+019300
+019400*--------------------------------------------------------------*
+019500* ALPHA-LOOKUP-FILE - REVERSE LOOKUP TRANSACTIONS (CHAR IN).    *
+019600*--------------------------------------------------------------*
+019700 FD  ALPHA-LOOKUP-FILE
+019800     RECORDING MODE IS F
+019900     LABEL RECORDS ARE STANDARD
+020000     RECORD CONTAINS 80 CHARACTERS.
+020100 01  ALPHA-LOOKUP-RECORD.
+020200     05  ALK-CHARACTER         PIC X(01).
+020300     05  FILLER                PIC X(79).
+020400
+020500*--------------------------------------------------------------*
+020600* ALPHA-LOOKUP-OUT - REVERSE LOOKUP RESULTS (POSITION OUT).     *
+020700*--------------------------------------------------------------*
+020800 FD  ALPHA-LOOKUP-OUT
+020900     RECORDING MODE IS F
+021000     LABEL RECORDS ARE STANDARD
+021100     RECORD CONTAINS 80 CHARACTERS.
+021200 01  ALPHA-LOOKUP-RESULT.
+021300     05  ALR-TABLE-ID          PIC X(01).
+021400     05  FILLER                PIC X(02).
+021500     05  ALR-CHARACTER         PIC X(01).
+021600     05  FILLER                PIC X(02).
+021700     05  ALR-POSITION          PIC 9(02).
+021800     05  FILLER                PIC X(02).
+021900     05  ALR-FOUND-SW          PIC X(01).
+022000     05  FILLER                PIC X(69).
+022100
+022200*--------------------------------------------------------------*
+022300* ALPHA-REJECT-FILE - ALPHA VALIDATION REJECTION REPORT.        *
+022400*--------------------------------------------------------------*
+022500 FD  ALPHA-REJECT-FILE
+022600     RECORDING MODE IS F
+022700     LABEL RECORDS ARE STANDARD
+022800     RECORD CONTAINS 80 CHARACTERS.
+022900 01  ALPHA-REJECT-RECORD.
+023000     05  ARJ-POSITION          PIC 9(02).
+023100     05  FILLER                PIC X(02).
+023200     05  ARJ-REASON            PIC X(40).
+023300     05  FILLER                PIC X(36).
+023400
+023500*--------------------------------------------------------------*
+023600* ALPHA-REPORT-FILE - CHARACTER INDEX CROSS-REFERENCE REPORT.   *
+023700*--------------------------------------------------------------*
+023800 FD  ALPHA-REPORT-FILE
+023900     RECORDING MODE IS F
+024000     LABEL RECORDS ARE STANDARD
+024100     RECORD CONTAINS 132 CHARACTERS.
+024200 01  ALPHA-REPORT-RECORD         PIC X(132).
+024300
+024400*--------------------------------------------------------------*
+024500* ALPHA-AUDIT-FILE - RUN-LEVEL AUDIT TRAIL. APPENDED TO ON       *
+024600*                    EVERY RUN, NEVER OVERWRITTEN.               *
+024700*--------------------------------------------------------------*
+024800 FD  ALPHA-AUDIT-FILE
+024900     RECORDING MODE IS F
+025000     LABEL RECORDS ARE STANDARD
+025100     RECORD CONTAINS 80 CHARACTERS.
+025200 01  ALPHA-AUDIT-RECORD.
+025300     05  AUD-RUN-DATE          PIC X(10).
+025400     05  FILLER                PIC X(02).
+025500     05  AUD-RUN-TIME          PIC X(08).
+025600     05  FILLER                PIC X(02).
+025700     05  AUD-OPERATOR          PIC X(08).
+025800     05  FILLER                PIC X(02).
+025900     05  AUD-RECORD-COUNT      PIC 9(05).
+026000     05  FILLER                PIC X(43).
+026100
+026200
+026300*--------------------------------------------------------------*
+026400* ALPHA-COLLATE-FILE - COLLATING SEQUENCE REFERENCE FILE FOR     *
+026500*                      DOWNSTREAM SORT STEPS (SEE THE NOTE IN    *
+026600*                      THE MODIFICATION HISTORY ABOVE).          *
+026700*--------------------------------------------------------------*
+026800 FD  ALPHA-COLLATE-FILE
+026900     RECORDING MODE IS F
+027000     LABEL RECORDS ARE STANDARD
+027100     RECORD CONTAINS 80 CHARACTERS.
+027200 01  ALPHA-COLLATE-RECORD.
+027300     05  ACL-TABLE-ID          PIC X(01).
+027400     05  FILLER                PIC X(02).
+027500     05  ACL-SEQUENCE-NBR      PIC 9(02).
+027600     05  FILLER                PIC X(02).
+027700     05  ACL-CHARACTER         PIC X(01).
+027800     05  FILLER                PIC X(72).
+027900
+028000*--------------------------------------------------------------*
+028100* ALPHA-CHECKPOINT-FILE - RESTART CHECKPOINT LOG. A RECORD IS    *
+028200*                         APPENDED AFTER EVERY CHARACTER         *
+028300*                         PROCESSED. ON STARTUP THE LAST RECORD  *
+028400*                         READ BACK TELLS 1000-INITIALIZE WHERE  *
+028500*                         A PRIOR RUN LEFT OFF.                  *
+028600*--------------------------------------------------------------*
+028700 FD  ALPHA-CHECKPOINT-FILE
+028800     RECORDING MODE IS F
+028900     LABEL RECORDS ARE STANDARD
+029000     RECORD CONTAINS 80 CHARACTERS.
+029100 01  ALPHA-CHECKPOINT-RECORD.
+029200     05  CKP-TABLE-NBR         PIC 9(01).
+029300     05  FILLER                PIC X(02).
+029400     05  CKP-TABLE-ID          PIC X(01).
+029500     05  FILLER                PIC X(02).
+029600     05  CKP-INDEX             PIC 9(02).
+029700     05  FILLER                PIC X(02).
+029800     05  CKP-PAGE-COUNT        PIC 9(03).
+029900     05  FILLER                PIC X(02).
+030000     05  CKP-LINE-COUNT        PIC 9(03).
+030100     05  FILLER                PIC X(02).
+030200     05  CKP-LOOKUP-COUNT      PIC 9(05).
+030300     05  FILLER                PIC X(02).
+030400     05  CKP-RUN-MODE          PIC X(01).
+030500     05  FILLER                PIC X(52).
+030600
+030700 WORKING-STORAGE SECTION.
+030800
+030900*--------------------------------------------------------------*
+031000* REPORT HEADING AND DETAIL LINES FOR THE CHARACTER INDEX       *
+031100* CROSS-REFERENCE REPORT. EACH LINE IS 132 CHARACTERS WIDE TO   *
+031200* MATCH ALPHA-REPORT-RECORD.                                    *
+031300*--------------------------------------------------------------*
+031400 01  WS-REPORT-HEADING-1.
+031500     05  FILLER                PIC X(01) VALUE SPACES.
+031600     05  FILLER                PIC X(09) VALUE "PROGRAM: ".
+031700     05  WH1-PROGRAM           PIC X(07) VALUE "ARRAY01".
+031800     05  FILLER                PIC X(10) VALUE SPACES.
+031900     05  FILLER                PIC X(10) VALUE "RUN DATE: ".
+032000     05  WH1-DATE              PIC X(10).
+032100     05  FILLER                PIC X(10) VALUE SPACES.
+032200     05  FILLER                PIC X(06) VALUE "PAGE: ".
+032300     05  WH1-PAGE              PIC ZZ9.
+032400     05  FILLER                PIC X(66) VALUE SPACES.
+032500
+032600 01  WS-REPORT-HEADING-2.
+032700     05  FILLER                PIC X(41) VALUE SPACES.
+032800     05  FILLER                PIC X(38)
+032900             VALUE "CHARACTER INDEX CROSS-REFERENCE REPORT".
+033000     05  FILLER                PIC X(02) VALUE SPACES.
+033100     05  WH2-TABLE-NAME        PIC X(09) VALUE SPACES.
+033200     05  FILLER                PIC X(42) VALUE SPACES.
+033300
+033400 01  WS-REPORT-HEADING-3.
+033500     05  FILLER                PIC X(04) VALUE SPACES.
+033600     05  FILLER                PIC X(08) VALUE "POSITION".
+033700     05  FILLER                PIC X(08) VALUE SPACES.
+033800     05  FILLER                PIC X(09) VALUE "CHARACTER".
+033900     05  FILLER                PIC X(103) VALUE SPACES.
+034000
+034100 01  WS-REPORT-DETAIL-LINE.
+034200     05  FILLER                PIC X(10) VALUE SPACES.
+034300     05  WS-DET-POSITION       PIC Z9.
+034400     05  FILLER                PIC X(08) VALUE SPACES.
+034500     05  WS-DET-CHARACTER      PIC X(01).
+034600     05  FILLER                PIC X(111) VALUE SPACES.
+034700
+034800 01  WS-SYSTEM-DATE-FIELDS.
+034900     05  WS-SYSTEM-DATE        PIC 9(08).
+035000     05  FILLER REDEFINES WS-SYSTEM-DATE.
+035100         10  WS-DATE-CCYY      PIC 9(04).
+035200         10  WS-DATE-MM        PIC 9(02).
+035300         10  WS-DATE-DD        PIC 9(02).
+035400
+035500 77  WS-RUN-DATE               PIC X(10) VALUE SPACES.
+035600 77  WS-PAGE-COUNT             PIC 9(03) COMP VALUE ZERO.
+035700 77  WS-LINE-COUNT             PIC 9(03) COMP VALUE ZERO.
+035800 77  WS-LINES-PER-PAGE         PIC 9(03) COMP VALUE 10.
+035900 01  WS-SYSTEM-TIME-FIELDS.
+036000     05  WS-SYSTEM-TIME        PIC 9(08).
+036100     05  FILLER REDEFINES WS-SYSTEM-TIME.
+036200         10  WS-TIME-HH        PIC 9(02).
+036300         10  WS-TIME-MM        PIC 9(02).
+036400         10  WS-TIME-SS        PIC 9(02).
+036500         10  WS-TIME-HS        PIC 9(02).
+036600 77  WS-RUN-TIME               PIC X(08) VALUE SPACES.
+036700 77  WS-OPERATOR-ID            PIC X(08) VALUE "BATCH".
+036800
+036900 01  WORK-AREA.
+037000     05  ALPHA-UPPER           PIC X(26)
+037100             VALUE "ABCDEFGHIJKLMNOPQRSTUVWXYZ".
+037200     05  ALPHA-LOWER           PIC X(26)
+037300             VALUE "abcdefghijklmnopqrstuvwxyz".
+037400     05  ALPHA-CUSTOM          PIC X(26) VALUE SPACES.
+037500     05  ALPHA                 PIC X(26)
+037600             VALUE "ABCDEFGHIJKLMNOPQRSTUVWXYZ".
+037700     05  FILLER REDEFINES ALPHA.
+037800         10  CHAR              PIC X OCCURS 26 TIMES
+037900                                INDEXED BY INDEX-1 INDEX-2.
+038000
+038100 01  WS-TABLE-LIST.
+038200     05  WS-TABLE-ENTRY        PIC X(01) OCCURS 3 TIMES.
+038300
+038400 77  WS-TABLE-NBR              PIC 9(01) COMP VALUE ZERO.
+038500 77  WS-TABLE-COUNT            PIC 9(01) COMP VALUE ZERO.
+038600 77  WS-TABLE-SELECT           PIC X(01) VALUE "U".
+038700     88  WS-SELECT-UPPER                   VALUE "U".
+038800     88  WS-SELECT-LOWER                   VALUE "L".
+038900     88  WS-SELECT-CUSTOM                  VALUE "C".
+039000     88  WS-SELECT-ALL                     VALUE "A".
+039100 77  WS-RECORD-COUNT           PIC 9(05) COMP VALUE ZERO.
+039200 77  WS-CTL-EOF-SW             PIC X(01) VALUE "N".
+039300     88  WS-CTL-EOF                       VALUE "Y".
+039400 77  WS-RUN-MODE               PIC X(01) VALUE "P".
+039500     88  WS-MODE-PRINT                    VALUE "P".
+039600     88  WS-MODE-LOOKUP                   VALUE "L".
+039700     88  WS-MODE-BOTH                     VALUE "B".
+039800 77  WS-LOOKUP-EOF-SW          PIC X(01) VALUE "N".
+039900     88  WS-LOOKUP-EOF                    VALUE "Y".
+040000 77  WS-VALID-SW               PIC X(01) VALUE "Y".
+040100     88  WS-VALID                         VALUE "Y".
+040200     88  WS-INVALID                       VALUE "N".
+040300 77  WS-ERROR-POSITION         PIC 9(02) VALUE ZERO.
+040400 77  WS-ERROR-REASON           PIC X(40) VALUE SPACES.
+040500 77  WS-ANY-REJECT-SW          PIC X(01) VALUE "N".
+040600     88  WS-ANY-REJECT                    VALUE "Y".
+040700
+040800*--------------------------------------------------------------*
+040900* RESTART/CHECKPOINT FIELDS. WS-RESTART IS SET ON WHEN A PRIOR   *
+041000* RUN'S CHECKPOINT FILE HAS AT LEAST ONE RECORD. WS-RESTART-     *
+041100* TABLE-NBR/WS-RESTART-INDEX HOLD THE LAST CHECKPOINT READ; THE  *
+041200* RUN PICKS UP AT WS-RESTART-START-INDEX (ONE PAST IT) IN THAT    *
+041300* TABLE, AND STARTS NORMALLY AT POSITION 1 FOR TABLES AFTER IT.  *
+041400*--------------------------------------------------------------*
+041500 77  WS-RESTART-SW             PIC X(01) VALUE "N".
+041600     88  WS-RESTART                       VALUE "Y".
+041700 77  WS-RESTART-TABLE-ID       PIC X(01) VALUE SPACE.
+041800  77  WS-RESTART-RUN-MODE       PIC X(01) VALUE SPACE.
+041900 77  WS-RESTART-TABLE-NBR      PIC 9(01) COMP VALUE ZERO.
+042000 77  WS-RESTART-INDEX          PIC 9(02) COMP VALUE ZERO.
+042100 77  WS-RESTART-START-INDEX    PIC 9(02) COMP VALUE ZERO.
+042200 77  WS-RESTART-PAGE-COUNT     PIC 9(03) COMP VALUE ZERO.
+042300 77  WS-RESTART-LOOKUP-COUNT   PIC 9(05) COMP VALUE ZERO.
+042400 77  WS-RESTART-LINE-COUNT     PIC 9(03) COMP VALUE ZERO.
+042500 77  WS-LOOKUP-COUNT           PIC 9(05) COMP VALUE ZERO.
+042600 77  WS-CKPT-EOF-SW            PIC X(01) VALUE "N".
+042700     88  WS-CKPT-EOF                       VALUE "Y".
+042800 77  WS-RESTART-MATCH-SW       PIC X(01) VALUE "Y".
+042900     88  WS-RESTART-MATCHES               VALUE "Y".
+043000     88  WS-RESTART-MISMATCH              VALUE "N".
+043100
+043200
+043300 PROCEDURE DIVISION.
+043400
+043500 0000-MAINLINE.
+043600     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+043700     IF WS-RESTART
+043800         IF WS-RESTART-MATCHES
+043900           PERFORM 1500-PROCESS-TABLES THRU 1500-EXIT
+044000             VARYING WS-TABLE-NBR FROM WS-RESTART-TABLE-NBR BY 1
+044100                 UNTIL WS-TABLE-NBR > WS-TABLE-COUNT
+044200         END-IF
+044300     ELSE
+044400         PERFORM 1500-PROCESS-TABLES THRU 1500-EXIT
+044500             VARYING WS-TABLE-NBR FROM 1 BY 1
+044600                 UNTIL WS-TABLE-NBR > WS-TABLE-COUNT
+044700     END-IF.
+044800     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+044900     STOP RUN.
+045000
+045100*--------------------------------------------------------------*
+045200* 1000-INITIALIZE - OPEN FILES FOR THE RUN AND LOAD THE         *
+045300*                   WORKING CHARACTER STRING AND RUN MODE FROM  *
+045400*                   THE CONTROL FILE. IF NO CONTROL RECORD IS   *
+045500*                   SUPPLIED THE COMPILED-IN DEFAULT ALPHA AND  *
+045600*                   PRINT MODE ARE LEFT IN PLACE.                *
+045700*--------------------------------------------------------------*
+045800 1000-INITIALIZE.
+045900     ACCEPT WS-SYSTEM-DATE FROM DATE YYYYMMDD.
+046000     MOVE WS-DATE-MM            TO WS-RUN-DATE (1:2).
+046100     MOVE "/"                   TO WS-RUN-DATE (3:1).
+046200     MOVE WS-DATE-DD            TO WS-RUN-DATE (4:2).
+046300     MOVE "/"                   TO WS-RUN-DATE (6:1).
+046400     MOVE WS-DATE-CCYY          TO WS-RUN-DATE (7:4).
+046500     ACCEPT WS-SYSTEM-TIME FROM TIME.
+046600     MOVE WS-TIME-HH            TO WS-RUN-TIME (1:2).
+046700     MOVE ":"                   TO WS-RUN-TIME (3:1).
+046800     MOVE WS-TIME-MM            TO WS-RUN-TIME (4:2).
+046900     MOVE ":"                   TO WS-RUN-TIME (6:1).
+047000     MOVE WS-TIME-SS            TO WS-RUN-TIME (7:2).
+047100     ACCEPT WS-OPERATOR-ID FROM COMMAND-LINE.
+047200     IF WS-OPERATOR-ID = SPACES
+047300         MOVE "BATCH"           TO WS-OPERATOR-ID
+047400     END-IF.
+047500     PERFORM 1200-LOAD-CHECKPOINT THRU 1200-EXIT.
+047600     IF WS-RESTART
+047700         COMPUTE WS-RESTART-START-INDEX = WS-RESTART-INDEX + 1
+047800         MOVE WS-RESTART-PAGE-COUNT TO WS-PAGE-COUNT
+047900         MOVE WS-RESTART-LINE-COUNT TO WS-LINE-COUNT
+048000         OPEN EXTEND ALPHA-INDEX-FILE
+048100         OPEN EXTEND ALPHA-REPORT-FILE
+048200         OPEN EXTEND ALPHA-LOOKUP-OUT
+048300         OPEN EXTEND ALPHA-REJECT-FILE
+048400         OPEN EXTEND ALPHA-COLLATE-FILE
+048500     ELSE
+048600         OPEN OUTPUT ALPHA-INDEX-FILE
+048700         OPEN OUTPUT ALPHA-REPORT-FILE
+048800         OPEN OUTPUT ALPHA-LOOKUP-OUT
+048900         OPEN OUTPUT ALPHA-REJECT-FILE
+049000         OPEN OUTPUT ALPHA-COLLATE-FILE
+049100     END-IF.
+049200     OPEN EXTEND ALPHA-AUDIT-FILE.
+049300     OPEN EXTEND ALPHA-CHECKPOINT-FILE.
+049400     OPEN INPUT  ALPHA-CONTROL-FILE.
+049500     READ ALPHA-CONTROL-FILE
+049600         AT END
+049700             SET WS-CTL-EOF TO TRUE
+049800     END-READ.
+049900     IF NOT WS-CTL-EOF
+050000         MOVE CTL-ALPHA         TO ALPHA-UPPER
+050100         MOVE CTL-ALPHA-LOWER   TO ALPHA-LOWER
+050200         MOVE CTL-ALPHA-CUSTOM  TO ALPHA-CUSTOM
+050300         MOVE CTL-TABLE-SELECT  TO WS-TABLE-SELECT
+050400         MOVE CTL-RUN-MODE      TO WS-RUN-MODE
+050500     END-IF.
+050600     CLOSE ALPHA-CONTROL-FILE.
+050700     PERFORM 1100-BUILD-TABLE-LIST THRU 1100-EXIT.
+050800     IF WS-RESTART
+050900         PERFORM 1900-VALIDATE-RESTART THRU 1900-EXIT
+051000     END-IF.
+051100 1000-EXIT.
+051200     EXIT.
+051300
+051400*--------------------------------------------------------------*
+051500* 1100-BUILD-TABLE-LIST - BUILD THE LIST OF TABLE(S) THIS RUN    *
+051600*                         WILL PROCESS, BASED ON WS-TABLE-SELECT.*
+051700*                         A SELECTOR OF A (ALL) PROCESSES THE    *
+051800*                         UPPER, LOWER, AND CUSTOM TABLES IN      *
+051900*                         TURN.                                   *
+052000*--------------------------------------------------------------*
+052100 1100-BUILD-TABLE-LIST.
+052200     IF WS-SELECT-ALL
+052300         MOVE 3                 TO WS-TABLE-COUNT
+052400         MOVE "U"               TO WS-TABLE-ENTRY (1)
+052500         MOVE "L"               TO WS-TABLE-ENTRY (2)
+052600         MOVE "C"               TO WS-TABLE-ENTRY (3)
+052700     ELSE
+052800         MOVE 1                 TO WS-TABLE-COUNT
+052900         MOVE WS-TABLE-SELECT   TO WS-TABLE-ENTRY (1)
+053000     END-IF.
+053100 1100-EXIT.
+053200     EXIT.
+053300
+053400
+053500*--------------------------------------------------------------*
+053600* 1900-VALIDATE-RESTART - CONFIRM THE TABLE NUMBER CHECKPOINTED *
+053700*                         BY THE ABENDED RUN STILL FALLS        *
+053800*                         WITHIN THIS RUN'S TABLE LIST, AND      *
+053900*                         THAT THE TABLE LETTER AT THAT SAME     *
+054000*                         POSITION IN THE FRESHLY BUILT LIST     *
+054100*                         IS THE SAME LETTER THAT WAS RUNNING    *
+054200*                         WHEN THE CHECKPOINT WAS WRITTEN. A      *
+054300*                         CTL-TABLE-SELECT NARROWED SINCE THE    *
+054400*                         ABEND (E.G. "A" TO "U") CAN LEAVE      *
+054500*                         WS-RESTART-TABLE-NBR HIGHER THAN THE   *
+054600*                         FRESHLY BUILT WS-TABLE-COUNT, WHICH    *
+054700*                         WOULD OTHERWISE MAKE 0000-MAINLINE'S   *
+054800*                         PERFORM VARYING RUN ZERO TIMES. A      *
+054900*                         SELECTOR CHANGE THAT LEAVES THE COUNT  *
+055000*                         UNCHANGED (E.G. "L" TO "C", BOTH       *
+055100*                         COUNT=1) WOULD OTHERWISE PASS THE      *
+055200*                         COUNT CHECK ABOVE AND SILENTLY RESUME  *
+055300*                         THE WRONG TABLE, SO THE LETTER IS      *
+055400*                         CHECKED TOO. FINALLY, THE CHECKPOINTED  *
+055500*                         RUN MODE (CKP-RUN-MODE) IS COMPARED    *
+055600*                         AGAINST THIS RUN'S CTL-RUN-MODE, SO A   *
+055700*                         MODE NARROWED SINCE THE ABEND (E.G. "B" *
+055800*                         TO "L") DOES NOT SILENTLY SKIP WRITING  *
+055900*                         THE REMAINDER OF AN IN-PROGRESS TABLE'S *
+056000*                         POSITIONS TO ALPHA-INDEX-FILE, ALPHA-   *
+056100*                         REPORT-FILE, AND ALPHA-COLLATE-FILE.    *
+056200*--------------------------------------------------------------*
+056300 1900-VALIDATE-RESTART.
+056400     SET WS-RESTART-MATCHES TO TRUE.
+056500     IF WS-RESTART-TABLE-NBR > WS-TABLE-COUNT
+056600         SET WS-RESTART-MISMATCH TO TRUE
+056700         DISPLAY "ARRAY01 - RESTART REJECTED"
+056800         DISPLAY "CHECKPOINTED TABLE NUMBER " WS-RESTART-TABLE-NBR
+056900             " EXCEEDS THIS RUN'S TABLE COUNT OF " WS-TABLE-COUNT
+057000         DISPLAY "VERIFY CTL-TABLE-SELECT MATCHES THE ABENDED "
+057100             "RUN'S SELECTOR AND RESUBMIT"
+057200     ELSE
+057300       IF WS-RESTART-TABLE-ID NOT =
+057400               WS-TABLE-ENTRY (WS-RESTART-TABLE-NBR)
+057500         SET WS-RESTART-MISMATCH TO TRUE
+057600         DISPLAY "ARRAY01 - RESTART REJECTED"
+057700         DISPLAY "CHECKPOINTED TABLE LETTER " WS-RESTART-TABLE-ID
+057800             " VS TABLE LIST ENTRY "
+057900             WS-TABLE-ENTRY (WS-RESTART-TABLE-NBR)
+058000             " AT POSITION " WS-RESTART-TABLE-NBR
+058100         DISPLAY "VERIFY CTL-TABLE-SELECT MATCHES THE ABENDED "
+058200             "RUN'S SELECTOR AND RESUBMIT"
+058300       ELSE
+058400         IF WS-RESTART-RUN-MODE NOT = WS-RUN-MODE
+058500           SET WS-RESTART-MISMATCH TO TRUE
+058600           DISPLAY "ARRAY01 - RESTART REJECTED"
+058700           DISPLAY "CHECKPOINTED RUN MODE " WS-RESTART-RUN-MODE
+058800               " VS THIS RUN'S MODE " WS-RUN-MODE
+058900           DISPLAY "VERIFY CTL-RUN-MODE MATCHES THE ABENDED "
+059000               "RUN'S MODE AND RESUBMIT"
+059100         END-IF
+059200       END-IF
+059300     END-IF.
+059400 1900-EXIT.
+059500     EXIT.
+059600
+059700*--------------------------------------------------------------*
+059800* 1200-LOAD-CHECKPOINT - READ ALPHA-CHECKPOINT-FILE TO THE END,   *
+059900*                        KEEPING THE LAST RECORD FOUND. A         *
+060000*                        CHECKPOINT FILE WITH AT LEAST ONE        *
+060100*                        RECORD MEANS THIS RUN IS A RESTART OF    *
+060200*                        A PRIOR RUN THAT DID NOT REACH            *
+060300*                        9000-TERMINATE.                          *
+060400*--------------------------------------------------------------*
+060500 1200-LOAD-CHECKPOINT.
+060600     MOVE "N"                   TO WS-CKPT-EOF-SW.
+060700     OPEN INPUT ALPHA-CHECKPOINT-FILE.
+060800     PERFORM 1210-READ-ONE-CHECKPOINT THRU 1210-EXIT
+060900         UNTIL WS-CKPT-EOF.
+061000     CLOSE ALPHA-CHECKPOINT-FILE.
+061100 1200-EXIT.
+061200     EXIT.
+061300
+061400*--------------------------------------------------------------*
+061500* 1210-READ-ONE-CHECKPOINT - READ ONE CHECKPOINT RECORD AND,     *
+061600*                            IF FOUND, SAVE IT AS THE LAST        *
+061700*                            COMPLETED TABLE/POSITION.             *
+061800*--------------------------------------------------------------*
+061900 1210-READ-ONE-CHECKPOINT.
+062000     READ ALPHA-CHECKPOINT-FILE
+062100         AT END
+062200             SET WS-CKPT-EOF TO TRUE
+062300         NOT AT END
+062400             MOVE CKP-TABLE-NBR     TO WS-RESTART-TABLE-NBR
+062500             MOVE CKP-TABLE-ID      TO WS-RESTART-TABLE-ID
+062600             MOVE CKP-INDEX         TO WS-RESTART-INDEX
+062700             MOVE CKP-PAGE-COUNT    TO WS-RESTART-PAGE-COUNT
+062800             MOVE CKP-LINE-COUNT    TO WS-RESTART-LINE-COUNT
+062900             MOVE CKP-LOOKUP-COUNT  TO WS-RESTART-LOOKUP-COUNT
+063000              MOVE CKP-RUN-MODE      TO WS-RESTART-RUN-MODE
+063100             SET WS-RESTART         TO TRUE
+063200     END-READ.
+063300 1210-EXIT.
+063400     EXIT.
+063500
+063600*--------------------------------------------------------------*
+063700* 1500-PROCESS-TABLES - LOAD ONE SELECTED TABLE INTO THE ACTIVE  *
+063800*                       ALPHA WORK AREA AND RUN VALIDATION,      *
+063900*                       PRINTING, AND LOOKUP PROCESSING FOR IT.  *
+064000*--------------------------------------------------------------*
+064100 1500-PROCESS-TABLES.
+064200     PERFORM 1600-LOAD-TABLE THRU 1600-EXIT.
+064300     PERFORM 2000-VALIDATE-ALPHA THRU 2000-EXIT.
+064400     MOVE ZERO                  TO WS-LOOKUP-COUNT.
+064500     IF WS-VALID
+064600         IF NOT WS-MODE-LOOKUP
+064700             IF WS-RESTART AND WS-TABLE-NBR = WS-RESTART-TABLE-NBR
+064800                 PERFORM 3000-PRINT-CHARS THRU 3000-EXIT
+064900                     VARYING INDEX-1 FROM WS-RESTART-START-INDEX
+065000                         BY 1 UNTIL INDEX-1 > 26
+065100             ELSE
+065200                 PERFORM 3000-PRINT-CHARS THRU 3000-EXIT
+065300                   VARYING INDEX-1 FROM 1 BY 1 UNTIL INDEX-1 > 26
+065400             END-IF
+065500         END-IF
+065600         IF WS-MODE-LOOKUP OR WS-MODE-BOTH
+065700             PERFORM 4000-LOOKUP-MODE THRU 4000-EXIT
+065800         END-IF
+065900     END-IF.
+066000 1500-EXIT.
+066100     EXIT.
+066200
+066300*--------------------------------------------------------------*
+066400* 1600-LOAD-TABLE - MOVE THE TABLE NAMED BY WS-TABLE-NBR'S        *
+066500*                   ENTRY IN WS-TABLE-LIST INTO THE ACTIVE ALPHA  *
+066600*                   WORK AREA.                                    *
+066700*--------------------------------------------------------------*
+066800 1600-LOAD-TABLE.
+066900     EVALUATE WS-TABLE-ENTRY (WS-TABLE-NBR)
+067000         WHEN "U"
+067100             MOVE ALPHA-UPPER      TO ALPHA
+067200         WHEN "L"
+067300             MOVE ALPHA-LOWER      TO ALPHA
+067400         WHEN "C"
+067500             MOVE ALPHA-CUSTOM     TO ALPHA
+067600         WHEN OTHER
+067700             MOVE ALPHA-UPPER      TO ALPHA
+067800     END-EVALUATE.
+067900 1600-EXIT.
+068000     EXIT.
+068100
+068200*--------------------------------------------------------------*
+068300* 2000-VALIDATE-ALPHA - CHECK THE 26 CHAR OCCURRENCES FOR        *
+068400*                       BLANKS AND DUPLICATES BEFORE THE MAIN    *
+068500*                       PROCESSING RUNS. A REJECTION RECORD IS   *
+068600*                       WRITTEN WHEN THE CHECK FAILS.            *
+068700*--------------------------------------------------------------*
+068800 2000-VALIDATE-ALPHA.
+068900     SET WS-VALID TO TRUE.
+069000     MOVE ZERO                 TO WS-ERROR-POSITION.
+069100     MOVE SPACES                TO WS-ERROR-REASON.
+069200     PERFORM 2100-CHECK-ENTRY THRU 2100-EXIT
+069300         VARYING INDEX-1 FROM 1 BY 1 UNTIL INDEX-1 > 26.
+069400     IF WS-INVALID
+069500         PERFORM 2900-WRITE-REJECT THRU 2900-EXIT
+069600         SET WS-ANY-REJECT TO TRUE
+069700     END-IF.
+069800 2000-EXIT.
+069900     EXIT.
+070000
+070100*--------------------------------------------------------------*
+070200* 2100-CHECK-ENTRY - CHECK ONE CHAR OCCURRENCE FOR A BLANK AND   *
+070300*                    FOR A DUPLICATE AGAINST THE REST OF THE     *
+070400*                    TABLE.                                      *
+070500*--------------------------------------------------------------*
+070600 2100-CHECK-ENTRY.
+070700     IF CHAR (INDEX-1) = SPACE
+070800         SET WS-INVALID TO TRUE
+070900         IF WS-ERROR-POSITION = ZERO
+071000             MOVE INDEX-1       TO WS-ERROR-POSITION
+071100             MOVE "BLANK CHARACTER ENCOUNTERED"
+071200                                TO WS-ERROR-REASON
+071300         END-IF
+071400     END-IF.
+071500     PERFORM 2200-CHECK-DUPLICATE THRU 2200-EXIT
+071600         VARYING INDEX-2 FROM 1 BY 1 UNTIL INDEX-2 > 26.
+071700 2100-EXIT.
+071800     EXIT.
+071900
+072000*--------------------------------------------------------------*
+072100* 2200-CHECK-DUPLICATE - COMPARE CHAR (INDEX-1) AGAINST ONE      *
+072200*                        OTHER OCCURRENCE, CHAR (INDEX-2).       *
+072300*--------------------------------------------------------------*
+072400 2200-CHECK-DUPLICATE.
+072500     IF INDEX-2 NOT = INDEX-1
+072600         IF CHAR (INDEX-1) = CHAR (INDEX-2)
+072700             SET WS-INVALID TO TRUE
+072800             IF WS-ERROR-POSITION = ZERO
+072900                 MOVE INDEX-1   TO WS-ERROR-POSITION
+073000                 MOVE "DUPLICATE CHARACTER ENCOUNTERED"
+073100                                TO WS-ERROR-REASON
+073200             END-IF
+073300         END-IF
+073400     END-IF.
+073500 2200-EXIT.
+073600     EXIT.
+073700
+073800*--------------------------------------------------------------*
+073900* 2900-WRITE-REJECT - WRITE THE ALPHA VALIDATION REJECTION       *
+074000*                     RECORD TO ALPHA-REJECT-FILE.               *
+074100*--------------------------------------------------------------*
+074200 2900-WRITE-REJECT.
+074300     MOVE WS-ERROR-POSITION     TO ARJ-POSITION.
+074400     MOVE WS-ERROR-REASON       TO ARJ-REASON.
+074500     WRITE ALPHA-REJECT-RECORD.
+074600 2900-EXIT.
+074700     EXIT.
+074800
+074900*--------------------------------------------------------------*
+075000* 3000-PRINT-CHARS - DISPLAY EACH TABLE ENTRY, WRITE IT TO THE   *
+075100*                    MASTER CHARACTER/POSITION REFERENCE FILE    *
+075200*                    AND THE COLLATING SEQUENCE REFERENCE FILE,  *
+075300*                    AND LOG A RESTART CHECKPOINT FOR IT.        *
+075400*--------------------------------------------------------------*
+075500 3000-PRINT-CHARS.
+075600     IF WS-LINE-COUNT = ZERO OR WS-LINE-COUNT NOT LESS THAN
+075700         WS-LINES-PER-PAGE
+075800         PERFORM 3900-NEW-PAGE THRU 3900-EXIT
+075900     END-IF.
+076000     DISPLAY CHAR (INDEX-1).
+076100     MOVE WS-TABLE-ENTRY (WS-TABLE-NBR) TO AIR-TABLE-ID.
+076200     MOVE INDEX-1              TO AIR-POSITION.
+076300     MOVE CHAR (INDEX-1)       TO AIR-CHARACTER.
+076400     WRITE ALPHA-INDEX-RECORD.
+076500     MOVE INDEX-1              TO WS-DET-POSITION.
+076600     MOVE CHAR (INDEX-1)       TO WS-DET-CHARACTER.
+076700     WRITE ALPHA-REPORT-RECORD FROM WS-REPORT-DETAIL-LINE.
+076800     MOVE WS-TABLE-ENTRY (WS-TABLE-NBR) TO ACL-TABLE-ID.
+076900     MOVE INDEX-1              TO ACL-SEQUENCE-NBR.
+077000     MOVE CHAR (INDEX-1)       TO ACL-CHARACTER.
+077100     WRITE ALPHA-COLLATE-RECORD.
+077200     ADD 1                      TO WS-LINE-COUNT.
+077300     ADD 1                      TO WS-RECORD-COUNT.
+077400     PERFORM 7000-WRITE-CHECKPOINT THRU 7000-EXIT.
+077500 3000-EXIT.
+077600     EXIT.
+077700
+077800*--------------------------------------------------------------*
+077900* 3900-NEW-PAGE - WRITE THE REPORT HEADING AND COLUMN HEADING   *
+078000*                 LINES AT THE TOP OF EACH REPORT PAGE.         *
+078100*--------------------------------------------------------------*
+078200 3900-NEW-PAGE.
+078300     ADD 1                      TO WS-PAGE-COUNT.
+078400     MOVE WS-PAGE-COUNT         TO WH1-PAGE.
+078500     MOVE WS-RUN-DATE           TO WH1-DATE.
+078600     EVALUATE WS-TABLE-ENTRY (WS-TABLE-NBR)
+078700         WHEN "U"
+078800             MOVE "UPPERCASE"   TO WH2-TABLE-NAME
+078900         WHEN "L"
+079000             MOVE "LOWERCASE"   TO WH2-TABLE-NAME
+079100         WHEN "C"
+079200             MOVE "CUSTOM"      TO WH2-TABLE-NAME
+079300         WHEN OTHER
+079400             MOVE "UPPERCASE"   TO WH2-TABLE-NAME
+079500     END-EVALUATE.
+079600     IF WS-PAGE-COUNT = 1
+079700         WRITE ALPHA-REPORT-RECORD FROM WS-REPORT-HEADING-1
+079800     ELSE
+079900         WRITE ALPHA-REPORT-RECORD FROM WS-REPORT-HEADING-1
+080000             AFTER ADVANCING PAGE
+080100     END-IF.
+080200     WRITE ALPHA-REPORT-RECORD FROM WS-REPORT-HEADING-2.
+080300     MOVE SPACES                TO ALPHA-REPORT-RECORD.
+080400     WRITE ALPHA-REPORT-RECORD.
+080500     WRITE ALPHA-REPORT-RECORD FROM WS-REPORT-HEADING-3.
+080600     MOVE SPACES                TO ALPHA-REPORT-RECORD.
+080700     WRITE ALPHA-REPORT-RECORD.
+080800     MOVE ZERO                  TO WS-LINE-COUNT.
+080900 3900-EXIT.
+081000     EXIT.
+081100
+081200
+081300*--------------------------------------------------------------*
+081400* 7000-WRITE-CHECKPOINT - APPEND A CHECKPOINT RECORD FOR THE      *
+081500*                         CHARACTER JUST WRITTEN, SO A RERUN      *
+081600*                         AFTER A MID-RUN ABEND CAN RESUME JUST   *
+081700*                         PAST THIS TABLE/POSITION INSTEAD OF     *
+081800*                         FROM THE BEGINNING.                     *
+081900*--------------------------------------------------------------*
+082000 7000-WRITE-CHECKPOINT.
+082100     MOVE WS-TABLE-NBR          TO CKP-TABLE-NBR.
+082200     MOVE WS-TABLE-ENTRY (WS-TABLE-NBR) TO CKP-TABLE-ID.
+082300     MOVE INDEX-1               TO CKP-INDEX.
+082400     MOVE WS-PAGE-COUNT         TO CKP-PAGE-COUNT.
+082500     MOVE WS-LINE-COUNT         TO CKP-LINE-COUNT.
+082600     MOVE WS-LOOKUP-COUNT       TO CKP-LOOKUP-COUNT.
+082700     MOVE WS-RUN-MODE           TO CKP-RUN-MODE.
+082800     WRITE ALPHA-CHECKPOINT-RECORD.
+082900 7000-EXIT.
+083000     EXIT.
+083100
+083200*--------------------------------------------------------------*
+083300* 7100-WRITE-LOOKUP-CHECKPOINT - APPEND A CHECKPOINT RECORD     *
+083400*                                FOR THE LOOKUP TRANSACTION     *
+083500*                                JUST WRITTEN, SO A RERUN AFTER *
+083600*                                A MID-RUN ABEND CAN SKIP PAST  *
+083700*                                ALREADY-PROCESSED TRANSACTIONS *
+083800*                                INSTEAD OF REPEATING THEM.     *
+083900*--------------------------------------------------------------*
+084000 7100-WRITE-LOOKUP-CHECKPOINT.
+084100     MOVE WS-TABLE-NBR          TO CKP-TABLE-NBR.
+084200     MOVE WS-TABLE-ENTRY (WS-TABLE-NBR) TO CKP-TABLE-ID.
+084300     MOVE WS-LOOKUP-COUNT       TO CKP-LOOKUP-COUNT.
+084400     MOVE WS-RUN-MODE           TO CKP-RUN-MODE.
+084500     WRITE ALPHA-CHECKPOINT-RECORD.
+084600 7100-EXIT.
+084700     EXIT.
+084800
+084900*--------------------------------------------------------------*
+085000* 4000-LOOKUP-MODE - DRIVE ALPHA-LOOKUP-FILE TRANSACTIONS       *
+085100*                    (CHARACTER IN) THROUGH A SEARCH OF THE     *
+085200*                    CHAR TABLE AND WRITE THE MATCHING          *
+085300*                    POSITION (INDEX OUT) TO ALPHA-LOOKUP-OUT.  *
+085400*                    IF THIS TABLE IS THE ONE THE ABENDED RUN    *
+085500*                    CHECKPOINTED PARTWAY THROUGH ITS LOOKUP     *
+085600*                    TRANSACTIONS, THE TRANSACTIONS ALREADY      *
+085700*                    WRITTEN TO ALPHA-LOOKUP-OUT ARE SKIPPED     *
+085800*                    (READ AND DISCARDED, NOT RE-SEARCHED OR     *
+085900*                    RE-WRITTEN) SO A RESTART DOES NOT DUPLICATE *
+086000*                    OUTPUT OR DOUBLE-COUNT WS-RECORD-COUNT.     *
+086100*--------------------------------------------------------------*
+086200 4000-LOOKUP-MODE.
+086300     MOVE "N"                   TO WS-LOOKUP-EOF-SW.
+086400     OPEN INPUT  ALPHA-LOOKUP-FILE.
+086500     READ ALPHA-LOOKUP-FILE
+086600         AT END
+086700             SET WS-LOOKUP-EOF TO TRUE
+086800     END-READ.
+086900     IF WS-RESTART AND WS-TABLE-NBR = WS-RESTART-TABLE-NBR
+087000             AND WS-RESTART-LOOKUP-COUNT > ZERO
+087100         PERFORM 4050-SKIP-PROCESSED-LOOKUP THRU 4050-EXIT
+087200             UNTIL WS-LOOKUP-EOF
+087300                 OR WS-LOOKUP-COUNT = WS-RESTART-LOOKUP-COUNT
+087400     END-IF.
+087500     PERFORM 4100-LOOKUP-ONE THRU 4100-EXIT
+087600         UNTIL WS-LOOKUP-EOF.
+087700     CLOSE ALPHA-LOOKUP-FILE.
+087800 4000-EXIT.
+087900     EXIT.
+088000
+088100*--------------------------------------------------------------*
+088200* 4050-SKIP-PROCESSED-LOOKUP - DISCARD ONE LOOKUP TRANSACTION    *
+088300*                              ALREADY SEARCHED AND WRITTEN TO   *
+088400*                              ALPHA-LOOKUP-OUT BY THE ABENDED   *
+088500*                              RUN BEFORE IT CHECKPOINTED.       *
+088600*--------------------------------------------------------------*
+088700 4050-SKIP-PROCESSED-LOOKUP.
+088800     ADD 1                      TO WS-LOOKUP-COUNT.
+088900     READ ALPHA-LOOKUP-FILE
+089000         AT END
+089100             SET WS-LOOKUP-EOF TO TRUE
+089200     END-READ.
+089300 4050-EXIT.
+089400     EXIT.
+089500
+089600*--------------------------------------------------------------*
+089700* 4100-LOOKUP-ONE - SEARCH THE CHAR TABLE FOR ONE TRANSACTION   *
+089800*                   CHARACTER AND WRITE THE RESULT RECORD.      *
+089900*--------------------------------------------------------------*
+090000 4100-LOOKUP-ONE.
+090100     SET INDEX-1 TO 1.
+090200     SEARCH CHAR
+090300         AT END
+090400             MOVE "N"              TO ALR-FOUND-SW
+090500             MOVE ZERO             TO ALR-POSITION
+090600         WHEN CHAR (INDEX-1) = ALK-CHARACTER
+090700             MOVE "Y"              TO ALR-FOUND-SW
+090800             MOVE INDEX-1          TO ALR-POSITION
+090900     END-SEARCH.
+091000     MOVE WS-TABLE-ENTRY (WS-TABLE-NBR) TO ALR-TABLE-ID.
+091100     MOVE ALK-CHARACTER            TO ALR-CHARACTER.
+091200     WRITE ALPHA-LOOKUP-RESULT.
+091300     ADD 1                         TO WS-RECORD-COUNT.
+091400     ADD 1                         TO WS-LOOKUP-COUNT.
+091500     PERFORM 7100-WRITE-LOOKUP-CHECKPOINT THRU 7100-EXIT.
+091600     READ ALPHA-LOOKUP-FILE
+091700         AT END
+091800             SET WS-LOOKUP-EOF TO TRUE
+091900     END-READ.
+092000 4100-EXIT.
+092100     EXIT.
+092200
+092300*--------------------------------------------------------------*
+092400* 9000-TERMINATE - WRITE THE RUN AUDIT RECORD, CLOSE FILES, AND  *
+092500*                  END THE RUN. THE CHECKPOINT FILE IS CLEARED   *
+092600*                  ON A NORMAL COMPLETION SO THE NEXT RUN STARTS  *
+092700*                  FRESH INSTEAD OF RESTARTING - A CHECKPOINT     *
+092800*                  IS ONLY LEFT BEHIND BY A RUN THAT NEVER         *
+092900*                  REACHES THIS PARAGRAPH, OR BY A RESTART THAT    *
+093000*                  1900-VALIDATE-RESTART REJECTED AS A SELECTOR    *
+093100*                  MISMATCH - THAT CASE ALSO SETS A NONZERO        *
+093200*                  RETURN-CODE SO A CALLING JOB STEP SEES IT AS     *
+093300*                  FAILED RATHER THAN A CLEAN NO-OP RUN. A RUN      *
+093400*                  THAT REJECTED AT LEAST ONE TABLE'S ALPHA         *
+093500*                  (2000-VALIDATE-ALPHA) ALSO GETS A NONZERO        *
+093600*                  RETURN-CODE (8, DISTINCT FROM THE RESTART        *
+093700*                  MISMATCH'S 16) SO JCL/ARRAY01.JCL'S STEP020      *
+093800*                  SKIPS SORTING ALPHACOL WHEN IT MAY BE MISSING    *
+093900*                  THE REJECTED TABLE'S ROWS.                       *
+094000*--------------------------------------------------------------*
+094100 9000-TERMINATE.
+094200     PERFORM 8000-WRITE-AUDIT THRU 8000-EXIT.
+094300     CLOSE ALPHA-INDEX-FILE.
+094400     CLOSE ALPHA-REPORT-FILE.
+094500     CLOSE ALPHA-LOOKUP-OUT.
+094600     CLOSE ALPHA-REJECT-FILE.
+094700     CLOSE ALPHA-COLLATE-FILE.
+094800     CLOSE ALPHA-AUDIT-FILE.
+094900     CLOSE ALPHA-CHECKPOINT-FILE.
+095000     IF WS-RESTART-MISMATCH
+095100         MOVE 16                TO RETURN-CODE
+095200     ELSE
+095300         OPEN OUTPUT ALPHA-CHECKPOINT-FILE
+095400         CLOSE ALPHA-CHECKPOINT-FILE
+095500         IF WS-ANY-REJECT
+095600             MOVE 8             TO RETURN-CODE
+095700         END-IF
+095800     END-IF.
+095900 9000-EXIT.
+096000     EXIT.
+096100
+096200*--------------------------------------------------------------*
+096300* 8000-WRITE-AUDIT - APPEND THE RUN-LEVEL AUDIT RECORD: RUN      *
+096400*                    DATE/TIME, OPERATOR OR JOB ID, AND THE      *
+096500*                    NUMBER OF CHARACTERS WRITTEN THIS RUN.      *
+096600*--------------------------------------------------------------*
+096700 8000-WRITE-AUDIT.
+096800     MOVE WS-RUN-DATE            TO AUD-RUN-DATE.
+096900     MOVE WS-RUN-TIME            TO AUD-RUN-TIME.
+097000     MOVE WS-OPERATOR-ID         TO AUD-OPERATOR.
+097100     MOVE WS-RECORD-COUNT        TO AUD-RECORD-COUNT.
+097200     WRITE ALPHA-AUDIT-RECORD.
+097300 8000-EXIT.
+097400     EXIT.
