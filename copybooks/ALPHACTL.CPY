@@ -0,0 +1,23 @@
+000100*--------------------------------------------------------------*
+000200* ALPHACTL - ALPHA CONTROL RECORD.                              *
+000300*   CARRIES THE WORKING CHARACTER STRING(S) THAT ARRAY01        *
+000400*   LOADS AT STARTUP IN PLACE OF A COMPILE-TIME VALUE CLAUSE,   *
+000500*   SO OPERATIONS CAN SWAP CHARACTER SETS BETWEEN RUNS.         *
+000600*--------------------------------------------------------------*
+000700* MODIFICATION HISTORY.                                        *
+000800*   08/09/2026  BB   ORIGINAL COPYBOOK.                         *
+000850*   08/09/2026  BB   ADD CTL-RUN-MODE - SELECTS WHETHER THE     *
+000860*                    RUN PRINTS THE CHARACTER TABLE (P),        *
+000870*                    PERFORMS REVERSE LOOKUPS (L), OR BOTH (B). *
+000880*   08/09/2026  BB   ADD CTL-ALPHA-LOWER AND CTL-ALPHA-CUSTOM    *
+000882*                    FOR THE LOWERCASE AND SHOP-DEFINED CUSTOM   *
+000884*                    ALPHABET VARIANTS, AND CTL-TABLE-SELECT     *
+000886*                    TO PICK WHICH TABLE(S) A RUN PROCESSES      *
+000888*                    (U=UPPER, L=LOWER, C=CUSTOM, A=ALL).        *
+000900*--------------------------------------------------------------*
+001000 01  ALPHA-CONTROL-RECORD.
+001100     05  CTL-ALPHA             PIC X(26).
+001110     05  CTL-ALPHA-LOWER       PIC X(26).
+001120     05  CTL-ALPHA-CUSTOM      PIC X(26).
+001130     05  CTL-TABLE-SELECT      PIC X(01).
+001150     05  CTL-RUN-MODE          PIC X(01).
