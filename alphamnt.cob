@@ -0,0 +1,199 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    ALPHAMNT.
+000300 AUTHOR.        BILL BLASINGIM.
+000400 INSTALLATION.  DATA PROCESSING.
+000500 DATE-WRITTEN.  08/09/2026.
+000600 DATE-COMPILED.
+000700*--------------------------------------------------------------*
+000800* MAINTENANCE UTILITY FOR ARRAY01'S CUSTOM CHARACTER TABLE.     *
+000900* READS AN OPERATOR-SUBMITTED TRANSACTION CONTAINING A NEW      *
+001000* 26-CHARACTER CUSTOM SEQUENCE (FOR EXAMPLE, A SHOP-DEFINED     *
+001100* COLLATING ORDER FOR A LEGACY REPORT), VALIDATES IT, AND        *
+001200* PERSISTS IT TO CTL-ALPHA-CUSTOM IN THE SAME ALPHA-CONTROL-    *
+001300* FILE THAT ARRAY01 LOADS AT STARTUP - SO A BUSINESS-DRIVEN      *
+001400* RESEQUENCE DOES NOT REQUIRE A PROGRAMMER OR A RECOMPILE.       *
+001500*--------------------------------------------------------------*
+001600* MODIFICATION HISTORY.                                         *
+001700*   08/09/2026  BB   ORIGINAL PROGRAM.                          *
+001800*--------------------------------------------------------------*
+001900 ENVIRONMENT DIVISION.
+002000 INPUT-OUTPUT SECTION.
+002100 FILE-CONTROL.
+002200
+002300     SELECT ALPHA-MAINT-FILE ASSIGN TO ALPHAMNI
+002400         ORGANIZATION IS SEQUENTIAL.
+002500
+002600     SELECT ALPHA-CONTROL-FILE ASSIGN TO ALPHACTL
+002700         ORGANIZATION IS SEQUENTIAL.
+002800
+002900 DATA DIVISION.
+003000 FILE SECTION.
+003100
+003200*--------------------------------------------------------------*
+003300* ALPHA-MAINT-FILE - OPERATOR-ENTERED CUSTOM SEQUENCE INPUT.     *
+003400*--------------------------------------------------------------*
+003500 FD  ALPHA-MAINT-FILE
+003600     RECORDING MODE IS F
+003700     LABEL RECORDS ARE STANDARD
+003800     RECORD CONTAINS 80 CHARACTERS.
+003900 01  ALPHA-MAINT-RECORD.
+004000     05  MNT-NEW-CUSTOM-ALPHA  PIC X(26).
+004100     05  FILLER                PIC X(54).
+004200
+004300*--------------------------------------------------------------*
+004400* ALPHA-CONTROL-FILE - SAME CONTROL FILE ARRAY01 LOADS AT        *
+004500*                      STARTUP. READ, UPDATED IN PLACE, AND      *
+004600*                      REWRITTEN WITH THE NEW CUSTOM SEQUENCE.   *
+004700*--------------------------------------------------------------*
+004800 FD  ALPHA-CONTROL-FILE
+004900     RECORDING MODE IS F
+005000     LABEL RECORDS ARE STANDARD
+005100     RECORD CONTAINS 80 CHARACTERS.
+005200     COPY ALPHACTL.
+005300
+005400 WORKING-STORAGE SECTION.
+005500
+005600 01  WS-SAVED-CONTROL-RECORD.
+005700     05  WS-SAVED-ALPHA        PIC X(26).
+005800     05  WS-SAVED-ALPHA-LOWER  PIC X(26).
+005900     05  WS-SAVED-TABLE-SELECT PIC X(01).
+006000     05  WS-SAVED-RUN-MODE     PIC X(01).
+006100
+006200 01  WS-CUSTOM-WORK-AREA.
+006300     05  WS-CUSTOM-ALPHA       PIC X(26).
+006400     05  FILLER REDEFINES WS-CUSTOM-ALPHA.
+006500         10  WS-CUSTOM-CHAR    PIC X OCCURS 26 TIMES
+006600                                INDEXED BY INDEX-1 INDEX-2.
+006700
+006800 77  WS-CTL-EOF-SW             PIC X(01) VALUE "N".
+006900     88  WS-CTL-EOF                       VALUE "Y".
+007000 77  WS-VALID-SW               PIC X(01) VALUE "Y".
+007100     88  WS-VALID                         VALUE "Y".
+007200     88  WS-INVALID                       VALUE "N".
+007300 77  WS-ERROR-POSITION         PIC 9(02) VALUE ZERO.
+007400 77  WS-ERROR-REASON           PIC X(40) VALUE SPACES.
+007500
+007600 PROCEDURE DIVISION.
+007700
+007800 0000-MAINLINE.
+007900     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+008000     PERFORM 2000-VALIDATE-CUSTOM THRU 2000-EXIT.
+008100     IF WS-VALID
+008200         PERFORM 3000-UPDATE-CONTROL THRU 3000-EXIT
+008300         DISPLAY "ALPHAMNT - CUSTOM SEQUENCE UPDATED"
+008400     ELSE
+008500         DISPLAY "ALPHAMNT - CUSTOM SEQUENCE REJECTED - "
+008600             WS-ERROR-REASON
+008700         DISPLAY "ALPHAMNT - CONTROL FILE NOT UPDATED"
+008800     END-IF.
+008900     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+009000     STOP RUN.
+009100
+009200*--------------------------------------------------------------*
+009300* 1000-INITIALIZE - READ THE OPERATOR'S NEW CUSTOM SEQUENCE      *
+009400*                   TRANSACTION AND THE CURRENT CONTROL RECORD  *
+009500*                   (SO THE OTHER CONTROL FIELDS ARE PRESERVED  *
+009600*                   WHEN THE FILE IS REWRITTEN).                *
+009700*--------------------------------------------------------------*
+009800 1000-INITIALIZE.
+009900     OPEN INPUT ALPHA-MAINT-FILE.
+010000     READ ALPHA-MAINT-FILE
+010100         AT END
+010200             MOVE SPACES            TO MNT-NEW-CUSTOM-ALPHA
+010300     END-READ.
+010400     MOVE MNT-NEW-CUSTOM-ALPHA      TO WS-CUSTOM-ALPHA.
+010500     CLOSE ALPHA-MAINT-FILE.
+010600     OPEN INPUT ALPHA-CONTROL-FILE.
+010700     READ ALPHA-CONTROL-FILE
+010800         AT END
+010900             SET WS-CTL-EOF TO TRUE
+011000     END-READ.
+011100     IF WS-CTL-EOF
+011200         MOVE "ABCDEFGHIJKLMNOPQRSTUVWXYZ" TO WS-SAVED-ALPHA
+011300         MOVE "abcdefghijklmnopqrstuvwxyz" TO WS-SAVED-ALPHA-LOWER
+011400         MOVE "U"                   TO WS-SAVED-TABLE-SELECT
+011500         MOVE "P"                   TO WS-SAVED-RUN-MODE
+011600     ELSE
+011700         MOVE CTL-ALPHA             TO WS-SAVED-ALPHA
+011800         MOVE CTL-ALPHA-LOWER       TO WS-SAVED-ALPHA-LOWER
+011900         MOVE CTL-TABLE-SELECT      TO WS-SAVED-TABLE-SELECT
+012000         MOVE CTL-RUN-MODE          TO WS-SAVED-RUN-MODE
+012100     END-IF.
+012200     CLOSE ALPHA-CONTROL-FILE.
+012300 1000-EXIT.
+012400     EXIT.
+012500
+012600*--------------------------------------------------------------*
+012700* 2000-VALIDATE-CUSTOM - CHECK THE OPERATOR'S 26-CHARACTER       *
+012800*                        SEQUENCE FOR BLANKS AND DUPLICATES      *
+012900*                        BEFORE IT IS PERSISTED.                 *
+013000*--------------------------------------------------------------*
+013100 2000-VALIDATE-CUSTOM.
+013200     SET WS-VALID TO TRUE.
+013300     MOVE ZERO                  TO WS-ERROR-POSITION.
+013400     MOVE SPACES                 TO WS-ERROR-REASON.
+013500     PERFORM 2100-CHECK-ENTRY THRU 2100-EXIT
+013600         VARYING INDEX-1 FROM 1 BY 1 UNTIL INDEX-1 > 26.
+013700 2000-EXIT.
+013800     EXIT.
+013900
+014000*--------------------------------------------------------------*
+014100* 2100-CHECK-ENTRY - CHECK ONE CHARACTER FOR A BLANK AND FOR A   *
+014200*                    DUPLICATE AGAINST THE REST OF THE SEQUENCE.*
+014300*--------------------------------------------------------------*
+014400 2100-CHECK-ENTRY.
+014500     IF WS-CUSTOM-CHAR (INDEX-1) = SPACE
+014600         SET WS-INVALID TO TRUE
+014700         IF WS-ERROR-POSITION = ZERO
+014800             MOVE INDEX-1            TO WS-ERROR-POSITION
+014900             MOVE "BLANK CHARACTER ENCOUNTERED"
+015000                                     TO WS-ERROR-REASON
+015100         END-IF
+015200     END-IF.
+015300     PERFORM 2200-CHECK-DUPLICATE THRU 2200-EXIT
+015400         VARYING INDEX-2 FROM 1 BY 1 UNTIL INDEX-2 > 26.
+015500 2100-EXIT.
+015600     EXIT.
+015700
+015800*--------------------------------------------------------------*
+015900* 2200-CHECK-DUPLICATE - COMPARE WS-CUSTOM-CHAR (INDEX-1)        *
+016000*                        AGAINST ONE OTHER CHARACTER.            *
+016100*--------------------------------------------------------------*
+016200 2200-CHECK-DUPLICATE.
+016300     IF INDEX-2 NOT = INDEX-1
+016400         IF WS-CUSTOM-CHAR (INDEX-1) = WS-CUSTOM-CHAR (INDEX-2)
+016500             SET WS-INVALID TO TRUE
+016600             IF WS-ERROR-POSITION = ZERO
+016700                 MOVE INDEX-1        TO WS-ERROR-POSITION
+016800                 MOVE "DUPLICATE CHARACTER ENCOUNTERED"
+016900                                     TO WS-ERROR-REASON
+017000             END-IF
+017100         END-IF
+017200     END-IF.
+017300 2200-EXIT.
+017400     EXIT.
+017500
+017600*--------------------------------------------------------------*
+017700* 3000-UPDATE-CONTROL - REWRITE THE CONTROL FILE WITH THE NEW    *
+017800*                       CUSTOM SEQUENCE, PRESERVING THE OTHER    *
+017900*                       CONTROL FIELDS.                          *
+018000*--------------------------------------------------------------*
+018100 3000-UPDATE-CONTROL.
+018200     MOVE WS-SAVED-ALPHA             TO CTL-ALPHA.
+018300     MOVE WS-SAVED-ALPHA-LOWER        TO CTL-ALPHA-LOWER.
+018400     MOVE WS-CUSTOM-ALPHA             TO CTL-ALPHA-CUSTOM.
+018500     MOVE WS-SAVED-TABLE-SELECT       TO CTL-TABLE-SELECT.
+018600     MOVE WS-SAVED-RUN-MODE           TO CTL-RUN-MODE.
+018700     OPEN OUTPUT ALPHA-CONTROL-FILE.
+018800     WRITE ALPHA-CONTROL-RECORD.
+018900     CLOSE ALPHA-CONTROL-FILE.
+019000 3000-EXIT.
+019100     EXIT.
+019200
+019300*--------------------------------------------------------------*
+019400* 9000-TERMINATE - END THE RUN.                                 *
+019500*--------------------------------------------------------------*
+019600 9000-TERMINATE.
+019700     CONTINUE.
+019800 9000-EXIT.
+019900     EXIT.
